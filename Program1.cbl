@@ -10,24 +10,65 @@
        environment division.
        input-output section.
        file-control.
-      *This is the input file declarion section where we are defining 
-      *all the files we would be refferring from.
+      *This is the input file declarion section where we are defining
+      *all the files we would be refferring from. Each is assigned to
+      *a DD name rather than a path, so the actual dataset/file for a
+      *run is supplied by the JCL DD statement (or, outside JCL, the
+      *matching DD_ddname environment variable) instead of being
+      *baked into the program.
             select in-file
-                assign to '../../../test1.dat'
+                assign to INFILE
                 organization is line sequential.
 
             select print-file
-                assign to '../../../test1.out'
+                assign to PRTFILE
                 organization is line sequential.
 
+            select reject-file
+                assign to REJFILE
+                organization is line sequential.
+
+      *This carries the federal and provincial tax rates for the
+      *current tax year, so a rate change no longer means a recompile.
+            select rate-file
+                assign to RATEFILE
+                organization is line sequential.
+
+      *This carries each employee's year-to-date tax figures across
+      *pay-period runs, keyed by employee-id.
+            select master-file
+                assign to MSTFILE
+                organization is indexed
+                access mode is dynamic
+                record key is mst-employee-id
+                file status is ws-master-status.
+
+      *This carries the same per-record figures as print-file, plus
+      *the employee's year-to-date total tax, as plain comma-
+      *delimited text for loading into a spreadsheet or downstream
+      *system.
+            select csv-file
+                assign to CSVFILE
+                organization is line sequential.
+
+      *This carries the one checkpoint record 170-write-checkpoint
+      *rewrites periodically while the run progresses, so a run that
+      *abends partway through can be restarted from the last
+      *checkpoint instead of reprocessing the whole input file.
+            select restart-file
+                assign to RSTFILE
+                organization is line sequential
+                file status is ws-restart-status.
+
        data division.
        file section.
       *Input and output files and record definitions
        fd in-file
-          record contains 33 characters
+          record contains 42 characters
           data record is tax-record.
 
        01 tax-record.
+         05 tax-employee-id pic x(9).
          05 tax-name pic x(20).
          05 province-code pic x(2).
          05 gross-salary pic 9(6).
@@ -37,7 +78,7 @@
            record contains 80 characters
            data record is print-line.
 
-      *This will the output records in teh output file with this 
+      *This will the output records in teh output file with this
       *variables
        01 print-line.
          05 filler pic x(2).
@@ -50,6 +91,116 @@
          05 prt-tot-tax pic zzz,zz9.
          05 filler pic x(2).
 
+       fd reject-file
+           record contains 80 characters
+           data record is reject-line.
+
+      *This holds the records that fail the sanity checks in
+      *105-validate-record, along with the reason they were rejected.
+      *  rej-gross-salary and rej-exemption are plain alphanumeric
+      *  passthrough fields, not numeric-edited, since this listing
+      *  is reached for the exact case where gross-salary or
+      *  exemption-amount failed the IS NUMERIC test in
+      *  105-validate-record; running non-digit bytes through
+      *  numeric editing is undefined, so the raw bytes are shown
+      *  as-is instead.
+       01 reject-line.
+         05 filler pic x(2).
+         05 rej-name pic x(20).
+         05 filler pic x(2).
+         05 rej-province pic x(2).
+         05 filler pic x(2).
+         05 rej-gross-salary pic x(6).
+         05 filler pic x(2).
+         05 rej-exemption pic x(5).
+         05 filler pic x(4).
+         05 rej-reason pic x(35).
+
+       fd rate-file
+           record contains 17 characters
+           data record is rate-record.
+
+      *One row per federal bracket or per provincial flat rate for a
+      *given tax year. rr-rate-type is "F" for a federal bracket (then
+      *rr-code holds the bracket's sequence number and rr-ceiling its
+      *upper dollar limit) or "P" for a province's flat rate (then
+      *rr-code holds the province code and rr-ceiling is unused).
+       01 rate-record.
+         05 rr-tax-year pic 9(4).
+         05 rr-rate-type pic x(1).
+         05 rr-code pic x(2).
+         05 rr-ceiling pic 9(5).
+         05 rr-rate pic 9v9999.
+
+       fd master-file
+           record contains 61 characters
+           data record is master-record.
+
+      *Year-to-date totals for one employee, updated by
+      *150-update-master-file on every run that processes a record
+      *for that employee-id.
+       01 master-record.
+         05 mst-employee-id pic x(9).
+         05 mst-name pic x(20).
+         05 mst-tax-year pic 9(4).
+         05 mst-ytd-federal-tax pic 9(7)v99.
+         05 mst-ytd-provincial-tax pic 9(7)v99.
+         05 mst-ytd-total-tax pic 9(8)v99.
+
+       fd csv-file
+           record contains 71 characters
+           data record is csv-line.
+
+      *Comma-delimited version of print-line, plus the employee's
+      *running year-to-date total tax (mst-ytd-total-tax), which has
+      *no room left on the fixed-width report line. No field here is
+      *itself allowed to contain a comma, so every numeric item is
+      *zero-suppressed without a thousands separator.
+      *  The comma delimiters are named fields rather than VALUE-
+      *  initialized FILLER, since this record's buffer is reused
+      *  for the heading row (written as one whole-record MOVE) and
+      *  FILLER's initial VALUE does not come back on its own once
+      *  overwritten; 160-write-csv-record re-moves "," into each of
+      *  these before every data row.
+       01 csv-line.
+         05 csv-name pic x(20).
+         05 csv-comma-1 pic x(1).
+         05 csv-province pic x(2).
+         05 csv-comma-2 pic x(1).
+         05 csv-gross-salary pic zzzzz9.
+         05 csv-comma-3 pic x(1).
+         05 csv-exemption pic zzzz9.
+         05 csv-comma-4 pic x(1).
+         05 csv-fed-tax pic zzzz9.99.
+         05 csv-comma-5 pic x(1).
+         05 csv-prov-tax pic zzzzz9.
+         05 csv-comma-6 pic x(1).
+         05 csv-tot-tax pic zzzzz9.
+         05 csv-comma-7 pic x(1).
+         05 csv-ytd-tot-tax pic zzzzzzz9.99.
+
+       fd restart-file
+           record contains 188 characters
+           data record is restart-record.
+
+      *One checkpoint per write: how many input records had been
+      *read when the checkpoint was taken, the running grand-total
+      *and reject counters as of that point, the run-control totals
+      *as of that point, and the per-province subtotal table as of
+      *that point, so 16-restore-checkpoint can put a resumed run
+      *back into exactly the state the abended run left off in.
+       01 restart-record.
+         05 rst-last-record-number pic 9(7).
+         05 rst-total-tax-counter pic 9(8).
+         05 rst-reject-counter pic 9(5).
+         05 rst-lines-written pic 9(7).
+         05 rst-gross-hash-total pic 9(9).
+         05 rst-tax-hash-total pic 9(9).
+         05 rst-province-counter occurs 13 times
+             indexed by ws-rst-idx.
+           10 rst-prov-count pic 9(5).
+           10 rst-prov-total pic 9(6).
+
        working-storage section.
 
       *This is the summary total calculation display at the end of the 
@@ -59,11 +210,24 @@
          05 filler pic x(11) value "Total Tax: ".
          05 ws-total-tot-tax pic $$$$,$$9.
 
-      *  This is the summary total calculation for ontario average tax
-       01 ws-total-2.
-         05 filler pic x(29) value spaces.
-         05 filler pic x(23) value "Average Ontario Tax: ".
-         05 ws-avg-ont-tax pic $$,$$9.
+      *  This is the per-province subtotal/average line, printed once
+      *  for every province code seen in the run in place of the old
+      *  Ontario-only average line. Sized to match print-line's 60
+      *  usable bytes (print-line's own fields only add up to 60 even
+      *  though its FD says 80), so WRITE ... FROM doesn't truncate it.
+       01 ws-province-summary-line.
+         05 filler pic x(4) value spaces.
+         05 ws-psl-code pic x(2).
+         05 filler pic x(2) value spaces.
+         05 filler pic x(7) value "Count: ".
+         05 ws-psl-count pic zzzz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(11) value "Total Tax: ".
+         05 ws-psl-total pic $$$,$$9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(9) value "Avg Tax: ".
+         05 ws-psl-avg pic $$$,$$9.
+         05 filler pic x(2) value spaces.
 
       *  This is the heading section which will show part of the 
       *  heading.
@@ -89,12 +253,125 @@
          05 filler pic x(3) value "Tax".
          05 filler pic x(20) value spaces.
 
+      *  This is the heading section for the reject report, shown at
+      *  the top of the exception listing.
+       01 ws-reject-heading1.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(4) value "Name".
+         05 filler pic x(18) value spaces.
+         05 filler pic x(4) value "Prov".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(5) value "Gross".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(4) value "Exem".
+         05 filler pic x(4) value spaces.
+         05 filler pic x(6) value "Reason".
+         05 filler pic x(25) value spaces.
+
+      *  Heading row written once to csv-file, ahead of the comma-
+      *  delimited data rows.
+       01 ws-csv-heading pic x(69) value
+         "Name,Province,Gross,Exempt,FedTax,ProvTax,TotTax,YTDTax".
+
       *This will store all the counters we will be using for calculation
       *purposes.
        01 ws-counter.
-         05 ws-ontario-counter pic 9.
-         05 ws-total-ontario-tax pic 9(5).
-         05 ws-total-tax-counter pic 9(8).
+         05 ws-total-tax-counter pic 9(8) value zero.
+         05 ws-reject-counter pic 9(5) value zero.
+
+      *  This table carries the per-province subtotal figures used by
+      *  200-summary-calculation. One entry per province/territory
+      *  code that 120-provincial-tax-calculation knows how to tax,
+      *  in the same order the codes were added in 120.
+       01 ws-province-table.
+         05 ws-province-entry occurs 13 times
+             indexed by ws-prov-idx.
+           10 ws-prov-tbl-code pic x(2).
+           10 ws-prov-tbl-rate pic 9v9999 value zero.
+           10 ws-prov-tbl-counter pic 9(5) value zero.
+           10 ws-prov-tbl-total-tax pic 9(6) value zero.
+           10 ws-prov-tbl-avg-tax pic 9(5) value zero.
+
+      *  This table drives the federal marginal-rate calculation in
+      *  110-federal-tax-calculation. Each entry is the upper dollar
+      *  ceiling of a bracket and the rate that applies to the slice
+      *  of ws-mediator falling inside it, the same way the
+      *  province-code table drives 120-provincial-tax-calculation.
+       01 ws-fed-bracket-table.
+         05 ws-fed-bracket occurs 3 times
+             indexed by ws-fed-idx.
+           10 ws-fed-bracket-ceiling pic 9(5) value zero.
+           10 ws-fed-bracket-rate pic 9v9999 value zero.
+
+      *  Working fields used while walking the federal bracket table.
+       01 ws-fed-calc-work.
+         05 ws-fed-prev-ceiling pic 9(5).
+         05 ws-fed-taxable-slice pic 9(5).
+         05 ws-fed-bracket-tax pic 9(5)v99.
+
+      *  Working fields used while loading ws-rate-file into the
+      *  province and federal bracket tables at start-up.
+       01 ws-rate-load-work.
+         05 ws-rate-eof pic x value "n".
+         05 ws-fed-seq pic 9(2).
+
+      *  File status for master-file, checked when opening (to tell a
+      *  brand-new master file from a real I/O error) and after every
+      *  indexed read/write against it.
+       01 ws-master-status pic x(2).
+         88 ws-master-ok value "00".
+         88 ws-master-record-not-found value "23".
+         88 ws-master-file-not-found value "35".
+
+      *  File status for restart-file, checked when opening for
+      *  input at start-up (to tell "no checkpoint on file yet" from
+      *  a real I/O error).
+       01 ws-restart-status pic x(2).
+         88 ws-restart-ok value "00".
+         88 ws-restart-file-not-found value "35".
+
+      *  Whether this run should resume a prior checkpoint instead of
+      *  starting at the top of in-file. Set by 05-get-run-parameters
+      *  from the RESUME environment variable -- this has to be an
+      *  explicit opt-in rather than "a restart file happens to be
+      *  sitting there", since an unrelated later run (a new pay
+      *  period, a different input file) could otherwise pick up a
+      *  leftover checkpoint from the last run and skip/mismatch
+      *  records that have nothing to do with it.
+       01 ws-resume-control.
+         05 ws-resume-switch pic x(1) value "N".
+           88 ws-resume-is-requested value "Y".
+         05 ws-parm-resume pic x(1).
+
+      *  Checkpoint/restart working fields. ws-records-read is
+      *  incremented by 20-read-input for every record actually read
+      *  (valid or reject) and is what drives both when
+      *  100-main-logic takes the next checkpoint and how many
+      *  records 18-skip-to-checkpoint must reread and discard when
+      *  resuming a restarted run.
+       01 ws-checkpoint-work.
+         05 ws-records-read pic 9(7) value zero.
+         05 ws-checkpoint-record-number pic 9(7) value zero.
+         05 ws-checkpoint-quotient pic 9(7).
+         05 ws-checkpoint-remainder pic 9(3).
+
+      *  Run-control totals accumulated as valid records are processed
+      *  and reported by 400-print-run-control-report once every
+      *  business file has closed, so an operator can balance this
+      *  run's output against its input without reopening any of
+      *  them.
+       01 ws-run-control-work.
+         05 ws-lines-written pic 9(7) value zero.
+         05 ws-gross-hash-total pic 9(9) value zero.
+         05 ws-tax-hash-total pic 9(9) value zero.
+
+      *  This holds the switch and reason text used by
+      *  105-validate-record to decide if a record is usable.
+       01 ws-validation.
+         05 ws-valid-record pic x value "Y".
+           88 ws-record-is-valid value "Y".
+           88 ws-record-is-invalid value "N".
+         05 ws-reject-reason pic x(35) value spaces.
 
       *  This is the calculation section which will be storing the 
       *  variables used for the purpose of calculation.
@@ -103,7 +380,6 @@
          05 ws-federal-tax-calc pic 9(5)v99.
          05 ws-provinvial-tax-calc pic 9(5).
          05 ws-total-tax-calc pic 9(5).
-         05 ws-ontarion-tax-calc pic 9(5).
 
       *  This is the end of file flag which will be showing values of 
       *  the file
@@ -116,59 +392,337 @@
        77 ws-one pic 9 value 1.
        77 ws-two pic 9 value 2.
        77 ws-zero pic 9 value 0.
-       77 ws-21-percent pic 99v9999 value 0.214.
-       77 ws-7-percent pic 99v999 value 0.078.
-       77 ws-14-percent pic 99v9999 value 0.1491.
-       77 ws-19-percent pic 99v9999 value 0.197.
+      *This is the tax year 17-load-rate-table filters rate-file's
+      *rows by. It defaults to this year but 05-get-run-parameters
+      *overrides it from the TAXYEAR environment variable, so running
+      *against last year's rates doesn't need a recompile any more
+      *than the rates themselves do.
+       77 ws-tax-year pic 9(4) value 2026.
+       77 ws-parm-tax-year pic x(4).
+      *Every Nth input record triggers a checkpoint. This has to be 1
+      *(a checkpoint after every record) rather than some larger
+      *interval: print-file/csv-file/reject-file/master-file are all
+      *written unconditionally for the record just processed, before
+      *100-main-logic ever checks whether this is a checkpoint record,
+      *so any interval greater than 1 leaves a window where records
+      *between the last checkpoint and an abend have already been
+      *written/posted to YTD but are not yet reflected in
+      *rst-last-record-number. On resume, 18-skip-to-checkpoint would
+      *only skip back to the last checkpoint and those records would
+      *be reread, rewritten and double-posted to the master file.
+       77 ws-checkpoint-interval pic 9(3) value 1.
        77 ws-ontario-code pic x(2) value "ON".
        77 ws-alberta-code pic x(2) value "AB".
        77 ws-quebec-code pic x(2) value "QC".
+       77 ws-bc-code pic x(2) value "BC".
+       77 ws-saskatchewan-code pic x(2) value "SK".
+       77 ws-manitoba-code pic x(2) value "MB".
+       77 ws-newbrunswick-code pic x(2) value "NB".
+       77 ws-novascotia-code pic x(2) value "NS".
+       77 ws-pei-code pic x(2) value "PE".
+       77 ws-newfoundland-code pic x(2) value "NL".
+       77 ws-yukon-code pic x(2) value "YT".
+       77 ws-nwt-code pic x(2) value "NT".
+       77 ws-nunavut-code pic x(2) value "NU".
 
 
        procedure division.
        000-Main.
+      *    Picking up this run's external overrides, if any
+           perform 05-get-run-parameters.
+      *    Setting up the per-province subtotal table
+           perform 15-initialize-province-table.
+      *    Loading the federal/provincial rates for this tax year
+           perform 17-load-rate-table.
+      *    Restoring a prior checkpoint, if this run is resuming one.
+      *    This has to happen before the files are opened, since
+      *    whether this run is resuming a checkpoint decides how
+      *    10-open-files opens print-file/reject-file/csv-file.
+           perform 16-restore-checkpoint.
       *    Opening files
            perform 10-open-files.
+      *    Skipping past the records the checkpointed run already
+      *    processed, so they are not read into the report twice
+           perform 18-skip-to-checkpoint.
       *    Read input
            perform 20-read-input.
-      *    Print headings
-           perform 30-print-headings.
+      *    Print headings and CSV output heading, unless this run is
+      *    resuming a checkpoint -- in that case the headings are
+      *    already in the files from the run being resumed
+           if ws-checkpoint-record-number = ws-zero
+               perform 30-print-headings
+               perform 35-print-reject-headings
+               perform 37-print-csv-heading
+           end-if.
       *    Main logic of reading files
            perform 100-main-logic until ws-eof = ws-end-reached.
       *    printing summary calculation
            perform 200-summary-calculation.
       *    Closing all the files.
            perform 300-close-files.
-     
-           
-           
+      *    Run-control reconciliation, written after every file has
+      *    closed so it reports this run's true final totals
+           perform 400-print-run-control-report.
+      *    This run reached end of file on its own, so there is no
+      *    checkpoint left to resume -- clear RSTFILE so the next,
+      *    unrelated run never mistakes this run's leftover
+      *    checkpoint for its own.
+           perform 405-clear-checkpoint.
 
            stop run.
-      *Performing main printing of the values with all the calculations 
+      *Performing main printing of the values with all the calculations
       *    parted in paragraph
        100-main-logic.
-           perform 110-federal-tax-calculation.
-           perform 120-provincial-tax-calculation.
-           perform 130-total-tax-calculation.
+           perform 105-validate-record.
+
+           if ws-record-is-valid then
+               perform 110-federal-tax-calculation
+               perform 120-provincial-tax-calculation
+               perform 130-total-tax-calculation
 
-           move ws-federal-tax-calc to prt-fed-tax.
-           move ws-provinvial-tax-calc to prt-prov-tax.
-           move ws-total-tax-calc to prt-tot-tax.
-           move tax-name to prt-name.
-           write print-line after advancing ws-one line.
+               move spaces to print-line
+               move ws-federal-tax-calc to prt-fed-tax
+               move ws-provinvial-tax-calc to prt-prov-tax
+               move ws-total-tax-calc to prt-tot-tax
+               move tax-name to prt-name
+               write print-line after advancing ws-one line
+               add 1 to ws-lines-written
+               add gross-salary to ws-gross-hash-total
+               add ws-federal-tax-calc ws-provinvial-tax-calc
+                 to ws-tax-hash-total
+               perform 150-update-master-file
+               perform 160-write-csv-record
+           else
+               perform 140-write-reject-record
+           end-if.
+
+           divide ws-records-read by ws-checkpoint-interval
+             giving ws-checkpoint-quotient
+             remainder ws-checkpoint-remainder.
+           if ws-checkpoint-remainder = ws-zero then
+               perform 170-write-checkpoint
+           end-if.
 
           perform 20-read-input.
 
-      *Open files
+      *Open files. print-file/reject-file/csv-file are opened EXTEND
+      *instead of OUTPUT when 16-restore-checkpoint found this run to
+      *be resuming a prior checkpoint -- OPEN OUTPUT on a line
+      *sequential file discards whatever is already in it, which
+      *would throw away every report/CSV/reject row the checkpointed
+      *run had already written before it was resumed.
        10-open-files.
-           open input in-file,
-             output print-file.
+           open input in-file.
+           if ws-checkpoint-record-number > ws-zero
+               open extend print-file,
+                 reject-file,
+                 csv-file
+           else
+               open output print-file,
+                 reject-file,
+                 csv-file
+           end-if.
+           perform 12-open-master-file.
+
+      *Open the year-to-date master file for update. The first run
+      *against a brand-new master creates it before re-opening it for
+      *I-O, since OPEN I-O fails against a file that doesn't exist
+      *yet.
+       12-open-master-file.
+           open i-o master-file.
+           if ws-master-file-not-found then
+               open output master-file
+               close master-file
+               open i-o master-file
+           end-if.
+
+      *Pick up this run's external overrides -- the tax year to
+      *apply (so a new year's rates don't need a recompile, the same
+      *way 009's DD names let file assignments change without one)
+      *and whether to resume a prior checkpoint -- from environment
+      *variables, the outside-JCL equivalent of a JCL PARM. Either
+      *one left unset keeps the compiled-in default: this year,
+      *starting at the top of in-file.
+       05-get-run-parameters.
+           display "TAXYEAR" upon environment-name.
+           accept ws-parm-tax-year from environment-value.
+           if ws-parm-tax-year not = spaces and
+             ws-parm-tax-year is numeric
+               move ws-parm-tax-year to ws-tax-year
+           end-if.
+           display "RESUME" upon environment-name.
+           accept ws-parm-resume from environment-value.
+           if ws-parm-resume = "Y" or ws-parm-resume = "y"
+               move "Y" to ws-resume-switch
+           end-if.
+
+      *Load the province/territory codes into the subtotal table, in
+      *the same order 120-provincial-tax-calculation tests for them.
+       15-initialize-province-table.
+           move ws-alberta-code to ws-prov-tbl-code(1).
+           move ws-ontario-code to ws-prov-tbl-code(2).
+           move ws-quebec-code to ws-prov-tbl-code(3).
+           move ws-bc-code to ws-prov-tbl-code(4).
+           move ws-saskatchewan-code to ws-prov-tbl-code(5).
+           move ws-manitoba-code to ws-prov-tbl-code(6).
+           move ws-newbrunswick-code to ws-prov-tbl-code(7).
+           move ws-novascotia-code to ws-prov-tbl-code(8).
+           move ws-pei-code to ws-prov-tbl-code(9).
+           move ws-newfoundland-code to ws-prov-tbl-code(10).
+           move ws-yukon-code to ws-prov-tbl-code(11).
+           move ws-nwt-code to ws-prov-tbl-code(12).
+           move ws-nunavut-code to ws-prov-tbl-code(13).
+
+      *Load the federal brackets and provincial flat rates for the
+      *current tax year from rate-file, one row at a time, so a rate
+      *change is a data change instead of a recompile.
+       17-load-rate-table.
+           open input rate-file.
+           perform 172-read-rate-record.
+           perform 176-apply-rate-records until ws-rate-eof = "y".
+           close rate-file.
+
+      *Read one row of rate-file.
+       172-read-rate-record.
+           read rate-file
+               at end
+                   move "y" to ws-rate-eof.
+
+      *File the current rate-file row (if it belongs to this tax
+      *year) and read the next one, driving 17-load-rate-table's
+      *loop.
+       176-apply-rate-records.
+           if rr-tax-year = ws-tax-year then
+               perform 175-apply-rate-record
+           end-if.
+           perform 172-read-rate-record.
+
+      *File a single rate-file row into either the federal bracket
+      *table or the matching province's row in the province table.
+       175-apply-rate-record.
+           evaluate rr-rate-type
+               when "F"
+                   move rr-code to ws-fed-seq
+                   set ws-fed-idx to ws-fed-seq
+                   move rr-ceiling to ws-fed-bracket-ceiling(ws-fed-idx)
+                   move rr-rate to ws-fed-bracket-rate(ws-fed-idx)
+               when "P"
+                   set ws-prov-idx to 1
+                   search ws-province-entry
+                       when ws-prov-tbl-code(ws-prov-idx) = rr-code
+                           move rr-rate to
+                             ws-prov-tbl-rate(ws-prov-idx)
+                   end-search
+           end-evaluate.
+
+      *If this run was explicitly told to resume (ws-resume-is-
+      *requested, set by 05-get-run-parameters from the RESUME
+      *environment variable) and a checkpoint was left behind by an
+      *earlier, abended run of this same job, restore the grand
+      *total, reject counter and per-province subtotals to what they
+      *were as of that checkpoint, and note how many input records
+      *18-skip-to-checkpoint must reread and discard before
+      *processing resumes. Without that explicit ask, any checkpoint
+      *left behind by the LAST job to use this RSTFILE is ignored --
+      *it has nothing to do with this run, which is why RESUME has
+      *to be an opt-in rather than "a restart file happens to
+      *exist".
+       16-restore-checkpoint.
+           if ws-resume-is-requested then
+               open input restart-file
+               if ws-restart-file-not-found then
+                   close restart-file
+               else
+                   read restart-file
+                       not at end
+                           move rst-last-record-number to
+                             ws-checkpoint-record-number
+                           move rst-total-tax-counter to
+                             ws-total-tax-counter
+                           move rst-reject-counter to
+                             ws-reject-counter
+                           move rst-lines-written to ws-lines-written
+                           move rst-gross-hash-total to
+                             ws-gross-hash-total
+                           move rst-tax-hash-total to
+                             ws-tax-hash-total
+                           perform 162-restore-province-counter
+                             varying ws-prov-idx from 1 by 1
+                             until ws-prov-idx > 13
+                   end-read
+                   close restart-file
+               end-if
+           end-if.
+
+      *Restore one province table entry's count and total from the
+      *matching entry of the checkpoint record.
+       162-restore-province-counter.
+           set ws-rst-idx to ws-prov-idx.
+           move rst-prov-count(ws-rst-idx) to
+             ws-prov-tbl-counter(ws-prov-idx).
+           move rst-prov-total(ws-rst-idx) to
+             ws-prov-tbl-total-tax(ws-prov-idx).
+
+      *Reread and discard the input records a restored checkpoint has
+      *already accounted for, so a resumed run picks up immediately
+      *after the last record the checkpointed run processed.
+       18-skip-to-checkpoint.
+           perform 20-read-input
+             until ws-records-read >= ws-checkpoint-record-number
+             or ws-eof = ws-end-reached.
+
+      *Rewrite the one checkpoint record with the current record
+      *count, grand total, reject counter and per-province
+      *subtotals. The file is closed and reopened fresh each time
+      *(rather than rewritten in place) since a single-record line
+      *sequential file has no mid-file update.
+       170-write-checkpoint.
+           move zero to restart-record.
+           move ws-records-read to rst-last-record-number.
+           move ws-total-tax-counter to rst-total-tax-counter.
+           move ws-reject-counter to rst-reject-counter.
+           move ws-lines-written to rst-lines-written.
+           move ws-gross-hash-total to rst-gross-hash-total.
+           move ws-tax-hash-total to rst-tax-hash-total.
+           perform 174-store-province-counter
+             varying ws-prov-idx from 1 by 1
+             until ws-prov-idx > 13.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+
+      *Store one province table entry's count and total into the
+      *matching entry of the checkpoint record.
+       174-store-province-counter.
+           set ws-rst-idx to ws-prov-idx.
+           move ws-prov-tbl-counter(ws-prov-idx) to
+             rst-prov-count(ws-rst-idx).
+           move ws-prov-tbl-total-tax(ws-prov-idx) to
+             rst-prov-total(ws-rst-idx).
+
+      *Rewrite RSTFILE with a zeroed, "no checkpoint on file"
+      *record now that this run has reached end of file on its own.
+      *rst-last-record-number = zero is what 10-open-files and
+      *16-restore-checkpoint both read as "nothing to resume", so
+      *even a later run that passes RESUME=Y against this same
+      *RSTFILE by mistake finds nothing usable in it.
+       405-clear-checkpoint.
+           move zero to restart-record.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
 
-      *Read input
+      *Read input. ws-records-read is advanced here, not in
+      *100-main-logic, so that the records discarded by
+      *18-skip-to-checkpoint while resuming a run still count toward
+      *the position the next checkpoint is taken at.
        20-read-input.
            read in-file
                at end
-                   move ws-end-reached to ws-eof.
+                   move ws-end-reached to ws-eof
+               not at end
+                   add ws-one to ws-records-read
+           end-read.
 
       *Print headings.
        30-print-headings.
@@ -177,21 +731,167 @@
            write print-line from ws-heading2 before advancing ws-one
              lines.
 
+      *Print reject report headings.
+       35-print-reject-headings.
+           write reject-line from ws-reject-heading1 after advancing
+             ws-two lines.
+
+      *Write the heading row of the CSV output.
+       37-print-csv-heading.
+           move ws-csv-heading to csv-line.
+           write csv-line.
+
+      *Validate an input record before it is allowed into the tax
+      *calculations. Anything that fails is routed to the reject
+      *report instead of printing a bogus tax figure.
+       105-validate-record.
+           set ws-record-is-valid to true.
+           move spaces to ws-reject-reason.
+
+           if gross-salary is not numeric or
+             exemption-amount is not numeric then
+               set ws-record-is-invalid to true
+               move "Non-numeric gross salary/exemption" to
+                 ws-reject-reason
+           end-if.
+
+           if ws-record-is-valid and exemption-amount > gross-salary
+             then
+               set ws-record-is-invalid to true
+               move "Exemption exceeds gross salary" to
+                 ws-reject-reason
+           end-if.
+
+           if ws-record-is-valid
+             and province-code not = ws-alberta-code
+             and province-code not = ws-ontario-code
+             and province-code not = ws-quebec-code
+             and province-code not = ws-bc-code
+             and province-code not = ws-saskatchewan-code
+             and province-code not = ws-manitoba-code
+             and province-code not = ws-newbrunswick-code
+             and province-code not = ws-novascotia-code
+             and province-code not = ws-pei-code
+             and province-code not = ws-newfoundland-code
+             and province-code not = ws-yukon-code
+             and province-code not = ws-nwt-code
+             and province-code not = ws-nunavut-code then
+               set ws-record-is-invalid to true
+               move "Unrecognized province code" to ws-reject-reason
+           end-if.
+
+      *Write a line to the reject/exception report.
+       140-write-reject-record.
+           add 1 to ws-reject-counter.
+           move spaces to reject-line.
+           move tax-name to rej-name.
+           move province-code to rej-province.
+           move gross-salary to rej-gross-salary.
+           move exemption-amount to rej-exemption.
+           move ws-reject-reason to rej-reason.
+           write reject-line after advancing ws-one line.
+
+      *Update this employee's year-to-date master record with the
+      *federal, provincial and total tax just calculated for this
+      *pay period. A new master record is written the first time an
+      *employee-id is seen; after that, a run against the same tax
+      *year adds onto the YTD figures already on file, but a run
+      *against a new tax year (mst-tax-year not = ws-tax-year, e.g.
+      *the first pay period of a new year) resets them to this
+      *period's figures instead of piling onto last year's total.
+       150-update-master-file.
+           move tax-employee-id to mst-employee-id.
+           read master-file
+               invalid key
+                   move tax-name to mst-name
+                   move ws-tax-year to mst-tax-year
+                   move ws-federal-tax-calc to mst-ytd-federal-tax
+                   move ws-provinvial-tax-calc to
+                     mst-ytd-provincial-tax
+                   move ws-total-tax-calc to mst-ytd-total-tax
+                   write master-record
+               not invalid key
+                   move tax-name to mst-name
+                   if mst-tax-year not = ws-tax-year then
+                       move ws-tax-year to mst-tax-year
+                       move ws-federal-tax-calc to
+                         mst-ytd-federal-tax
+                       move ws-provinvial-tax-calc to
+                         mst-ytd-provincial-tax
+                       move ws-total-tax-calc to mst-ytd-total-tax
+                   else
+                       add ws-federal-tax-calc to
+                         mst-ytd-federal-tax
+                       add ws-provinvial-tax-calc to
+                         mst-ytd-provincial-tax
+                       add ws-total-tax-calc to mst-ytd-total-tax
+                   end-if
+                   rewrite master-record
+           end-read.
+
+      *Write this record's figures, plus the employee's updated
+      *year-to-date total tax, as one comma-delimited line of the
+      *CSV output.
+       160-write-csv-record.
+           move "," to csv-comma-1 csv-comma-2 csv-comma-3
+             csv-comma-4 csv-comma-5 csv-comma-6 csv-comma-7.
+           move tax-name to csv-name.
+           move province-code to csv-province.
+           move gross-salary to csv-gross-salary.
+           move exemption-amount to csv-exemption.
+           move ws-federal-tax-calc to csv-fed-tax.
+           move ws-provinvial-tax-calc to csv-prov-tax.
+           move ws-total-tax-calc to csv-tot-tax.
+           move mst-ytd-total-tax to csv-ytd-tot-tax.
+           write csv-line.
+
       *Write summary calculation.
        200-summary-calculation.
-           compute ws-ontarion-tax-calc rounded = ws-total-ontario-tax /
-             ws-ontario-counter.
-           move ws-ontarion-tax-calc to ws-avg-ont-tax.
            move ws-total-tax-counter to ws-total-tot-tax.
            write print-line from ws-total-1 after advancing ws-two line.
-           write print-line from ws-total-2 after advancing ws-one
-             lines.
+
+           perform 210-print-province-subtotal
+             varying ws-prov-idx from 1 by 1
+             until ws-prov-idx > 13.
+
+      *Print one subtotal/average line for a province table entry.
+      *Provinces with no records this run are skipped so we don't
+      *divide by zero and don't clutter the report with blank rows.
+       210-print-province-subtotal.
+           if ws-prov-tbl-counter(ws-prov-idx) > ws-zero then
+               compute ws-prov-tbl-avg-tax(ws-prov-idx) rounded =
+                 ws-prov-tbl-total-tax(ws-prov-idx) /
+                 ws-prov-tbl-counter(ws-prov-idx)
+               move ws-prov-tbl-code(ws-prov-idx) to ws-psl-code
+               move ws-prov-tbl-counter(ws-prov-idx) to ws-psl-count
+               move ws-prov-tbl-total-tax(ws-prov-idx) to ws-psl-total
+               move ws-prov-tbl-avg-tax(ws-prov-idx) to ws-psl-avg
+               write print-line from ws-province-summary-line
+                 after advancing ws-one line
+           end-if.
 
       *Close files.
        300-close-files.
            close print-file,
+             reject-file,
+             csv-file,
+             master-file,
              in-file.
 
+      *Run-control reconciliation for the operator. Compares the
+      *number of records this run read against the number of detail
+      *lines it wrote (the difference should equal the reject count),
+      *and hash-totals the gross salary taken in against the federal
+      *plus provincial tax calculated out, so a balancing discrepancy
+      *shows up here instead of surfacing later as a bad report.
+       400-print-run-control-report.
+           display "MidtermPractical1 run-control reconciliation".
+           display "  records read.......... " ws-records-read.
+           display "  detail lines written.. " ws-lines-written.
+           display "  records rejected...... " ws-reject-counter.
+           display "  gross salary hash in.. " ws-gross-hash-total.
+           display "  fed+prov tax hash out. " ws-tax-hash-total.
+
       *Federal tax calculation 
        110-federal-tax-calculation.
       *Perform federal tax calculation
@@ -200,28 +900,50 @@
            move ws-zero to ws-federal-tax-calc.
            compute ws-mediator rounded = gross-salary -
              exemption-amount.
-           compute ws-federal-tax-calc rounded = ws-21-percent *
-             ws-mediator.
 
-      *Provincial tax calculation 
-       120-provincial-tax-calculation.
-      *Perform prvinvial tax calculation
-           if (province-code = ws-alberta-code) then
-               compute ws-provinvial-tax-calc rounded = ws-7-percent *
-                 ws-mediator
-           end-if.
-           if (province-code = ws-ontario-code) then
-               compute ws-provinvial-tax-calc rounded = ws-14-percent *
-                 ws-mediator
-               add 1 to ws-ontario-counter
-               add ws-provinvial-tax-calc to ws-total-ontario-tax
-           end-if.
+           move ws-zero to ws-fed-prev-ceiling.
+           perform 112-apply-federal-bracket
+             varying ws-fed-idx from 1 by 1
+             until ws-fed-idx > 3.
 
-           if (province-code = ws-quebec-code) then
-               compute ws-provinvial-tax-calc rounded = ws-19-percent *
-                 ws-mediator
+      *Apply one bracket's rate against the slice of ws-mediator that
+      *falls between the previous bracket's ceiling and this one's,
+      *building up ws-federal-tax-calc one marginal slice at a time.
+       112-apply-federal-bracket.
+           if ws-mediator > ws-fed-prev-ceiling then
+               if ws-mediator < ws-fed-bracket-ceiling(ws-fed-idx)
+                 then
+                   compute ws-fed-taxable-slice = ws-mediator -
+                     ws-fed-prev-ceiling
+               else
+                   compute ws-fed-taxable-slice =
+                     ws-fed-bracket-ceiling(ws-fed-idx) -
+                     ws-fed-prev-ceiling
+               end-if
+               compute ws-fed-bracket-tax rounded =
+                 ws-fed-taxable-slice * ws-fed-bracket-rate(ws-fed-idx)
+               add ws-fed-bracket-tax to ws-federal-tax-calc
+               move ws-fed-bracket-ceiling(ws-fed-idx) to
+                 ws-fed-prev-ceiling
            end-if.
 
+      *Provincial tax calculation. The rate applied comes from
+      *ws-prov-tbl-rate, loaded at start-up by 17-load-rate-table, so
+      *a rate change for any province/territory is a data change, not
+      *a recompile. This also accumulates this record's provincial
+      *tax into its province's row of the subtotal table, for the
+      *per-province breakout that 200-summary-calculation prints.
+       120-provincial-tax-calculation.
+           set ws-prov-idx to 1.
+           search ws-province-entry
+               when ws-prov-tbl-code(ws-prov-idx) = province-code
+                   compute ws-provinvial-tax-calc rounded =
+                     ws-prov-tbl-rate(ws-prov-idx) * ws-mediator
+                   add 1 to ws-prov-tbl-counter(ws-prov-idx)
+                   add ws-provinvial-tax-calc to
+                     ws-prov-tbl-total-tax(ws-prov-idx)
+           end-search.
+
        130-total-tax-calculation.
       *    Perform total  tax calculation
            compute ws-total-tax-calc rounded = ws-federal-tax-calc +
